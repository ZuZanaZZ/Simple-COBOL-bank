@@ -0,0 +1,25 @@
+      * Shared audit-trail record layout, written to audit.log by
+      * SimpleBank and MakeTransaction every time a ClientFund balance
+      * is mutated, so a disputed balance can be reconstructed from
+      * the sequence of transactions posted against a ClientID.
+      * AuditTrType carries the same D/W/T codes MakeTransaction
+      * already uses, plus X for a client-to-client transfer leg and
+      * I for a month-end interest posting; AuditCounterparty carries
+      * the other ClientID for an X leg and is SPACES otherwise, so a
+      * client-to-client payment can be told apart from every other
+      * kind of balance mutation instead of looking identical to a
+      * plain client-to-bank transfer.
+       01  AuditRecord.
+           03 AuditSeqNo       PIC 9(8).
+           03 Filler           PIC X(1).
+           03 AuditClientID    PIC X(8).
+           03 Filler           PIC X(1).
+           03 AuditOldFund     PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 AuditNewFund     PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 AuditAmount      PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 AuditTrType      PIC X(1).
+           03 Filler           PIC X(1).
+           03 AuditCounterparty PIC X(8).
