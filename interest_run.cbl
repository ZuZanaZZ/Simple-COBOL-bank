@@ -0,0 +1,341 @@
+      * Month-end interest accrual batch run against ClientFund.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestRun.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Client
+           ASSIGN TO "./clients.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SettlementReport
+           ASSIGN TO "./settlement.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SettlementStatus.
+
+           SELECT OPTIONAL AuditLog
+           ASSIGN TO "./audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditStatus.
+
+           SELECT OPTIONAL AuditSeqFile
+           ASSIGN TO "./audit.seq"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditSeqStatus.
+
+           SELECT OPTIONAL ClientReject
+           ASSIGN TO "./clients.rej"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ClientRejectStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Client.
+       01 CRecord.
+           03 ClientName       PIC A(4).
+           03 Filler           PIC X(1).
+           03 ClientSurname    PIC A(3).
+           03 Filler           PIC X(1).
+           03 ClientID         PIC X(8).
+           03 Filler           PIC X(1).
+           03 ClientFund       PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 ClientCreditLimit PIC 9(3).
+
+       FD SettlementReport.
+       01 SettlementRecord.
+           03 RptTimestamp     PIC X(15).
+           03 Filler           PIC X(1).
+           03 RptClientID      PIC X(8).
+           03 Filler           PIC X(1).
+           03 RptAmount        PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptBankFund      PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptTrType        PIC X(1).
+           03 Filler           PIC X(1).
+           03 RptCounterparty  PIC X(8).
+
+       FD AuditLog.
+           COPY "auditrec.cpy".
+
+       FD AuditSeqFile.
+       01 AuditSeqRecord.
+           03 AuditSeqValue    PIC 9(8).
+
+       FD ClientReject.
+       01 RejectRecord.
+           03 RejectName       PIC A(4).
+           03 Filler           PIC X(1).
+           03 RejectSurname    PIC A(3).
+           03 Filler           PIC X(1).
+           03 RejectClientID   PIC X(8).
+           03 Filler           PIC X(1).
+           03 RejectFund       PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RejectCreditLimit PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 BankInfo.
+           03 BankName         PIC A(30) VALUE "BankX".
+           03 BankFund         PIC S9(13)V99 VALUE 10000000.
+
+      * Monthly interest rate applied to every ClientFund balance -
+      * one configured figure for the whole run, same as a teller
+      * would be handed in the month-end posting instructions.
+       01 InterestRate         PIC 9V9(4) VALUE 0.0100.
+       01 InterestAmount       PIC S9(13)V99.
+       01 TotalInterest        PIC S9(13)V99 VALUE 0.
+
+       01 EndOfFile            PIC X(3) VALUE "NO".
+       01 ClientTableMax       PIC 9(3) VALUE 200.
+       01 LoadOverflow         PIC X(3) VALUE "NO".
+       01 CIndex               PIC 9(3) VALUE 1.
+       01 ClientCount          PIC 9(3) VALUE 0.
+       01 CLoop                PIC 9(3) VALUE 1.
+       01 RunTimestamp         PIC X(15).
+       01 SettlementStatus     PIC X(2).
+       01 AuditStatus          PIC X(2).
+       01 AuditSeq             PIC 9(8) VALUE 0.
+       01 AuditSeqStatus       PIC X(2).
+       01 OldClientFund        PIC S9(13)V99.
+       01 NewClientFund        PIC S9(13)V99.
+       01 ClientRejectStatus   PIC X(2).
+       01 RejectCount          PIC 9(3) VALUE 0.
+       01 IDValid              PIC X(3) VALUE "YES".
+       01 DuplicateFound       PIC X(3) VALUE "NO".
+       01 VPos                 PIC 9(2).
+       01 CharCheck            PIC X(1).
+       01 DLoop                PIC 9(3).
+       01 ClientTable.
+           03 ClientEntry OCCURS 200 TIMES.
+               05 ClientNames       PIC A(4).
+               05 ClientSurnames    PIC A(3).
+               05 ClientIDs         PIC X(8).
+               05 ClientFunds       PIC S9(13)V99.
+               05 ClientCreditLimits PIC 9(3).
+
+       PROCEDURE DIVISION.
+      * Main Procedure
+      * Loads clients.dat, posts interest to every ClientFund balance,
+      * rewrites clients.dat with the accrued balances, and appends a
+      * settlement line and one audit line per client so the run
+      * leaves the same paper trail a regular transaction would.
+           PERFORM LoadClientsProcedure
+           IF LoadOverflow = "YES"
+               DISPLAY "clients.dat will NOT be saved - the load "
+                   "overflowed ClientTable and a rewrite would "
+                   "permanently drop the rows that did not fit."
+           ELSE
+               PERFORM AccrueInterestProcedure
+               PERFORM SaveClientsProcedure
+               PERFORM WriteSettlementProcedure
+               DISPLAY "Interest run complete - total " TotalInterest
+                   " coins posted."
+           END-IF
+           STOP RUN.
+
+       LoadClientsProcedure.
+           OPEN INPUT Client
+               PERFORM UNTIL EndOfFile = 'YES'
+                   PERFORM ReadClientProcedure
+               END-PERFORM
+           CLOSE Client
+           MOVE CIndex TO ClientCount
+           DISPLAY "Clients rejected during load: " RejectCount.
+
+       ReadClientProcedure.
+           READ Client
+               AT END
+                   MOVE "YES" TO EndOfFile
+               NOT AT END
+                   IF CIndex > ClientTableMax
+                       DISPLAY "WARNING: clients.dat has more rows "
+                           "than ClientTable can hold ("
+                           ClientTableMax "). Remaining rows "
+                           "were not loaded."
+                       MOVE "YES" TO EndOfFile
+                       MOVE "YES" TO LoadOverflow
+                   ELSE
+                       PERFORM ValidateClientIDProcedure
+                       IF IDValid = "NO"
+                           DISPLAY "Rejecting clients.dat row - "
+                               "ClientID is blank or not "
+                               "alphanumeric: " ClientID
+                           PERFORM RejectClientProcedure
+                       ELSE
+                           PERFORM CheckDuplicateProcedure
+                           IF DuplicateFound = "YES"
+                               DISPLAY "Rejecting clients.dat row "
+                                   "- duplicate ClientID: "
+                                   ClientID
+                               PERFORM RejectClientProcedure
+                           ELSE
+                               MOVE ClientName TO ClientNames(CIndex)
+                               MOVE ClientSurname TO
+                                   ClientSurnames(CIndex)
+                               MOVE ClientID TO ClientIDs(CIndex)
+                               MOVE ClientFund TO ClientFunds(CIndex)
+                               MOVE ClientCreditLimit TO
+                                   ClientCreditLimits(CIndex)
+
+                               ADD 1 TO CIndex
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       ValidateClientIDProcedure.
+      * A ClientID must be present and every one of its 8 characters
+      * must be a letter or digit - blank or malformed IDs get
+      * quarantined instead of silently feeding AccrueInterestProcedure
+      * and being rewritten straight back into clients.dat.
+           MOVE "YES" TO IDValid
+           IF ClientID = SPACES
+               MOVE "NO" TO IDValid
+           ELSE
+               MOVE 1 TO VPos
+               PERFORM ValidateClientIDCharProcedure
+                   UNTIL VPos > 8 OR IDValid = "NO"
+           END-IF.
+
+       ValidateClientIDCharProcedure.
+           MOVE ClientID(VPos:1) TO CharCheck
+           IF CharCheck IS ALPHABETIC OR CharCheck IS NUMERIC
+               ADD 1 TO VPos
+           ELSE
+               MOVE "NO" TO IDValid
+           END-IF.
+
+       CheckDuplicateProcedure.
+      * Scans the ClientIDs already loaded into ClientTable (rows 1
+      * through CIndex - 1) for a match against the row being read.
+           MOVE "NO" TO DuplicateFound
+           IF CIndex > 1
+               MOVE 1 TO DLoop
+               PERFORM CheckDuplicateCharProcedure
+                   UNTIL DLoop >= CIndex OR DuplicateFound = "YES"
+           END-IF.
+
+       CheckDuplicateCharProcedure.
+           IF ClientIDs(DLoop) = ClientID
+               MOVE "YES" TO DuplicateFound
+           ELSE
+               ADD 1 TO DLoop
+           END-IF.
+
+       RejectClientProcedure.
+      * Quarantines a bad or duplicate clients.dat row to clients.rej
+      * instead of letting AccrueInterestProcedure ever post against
+      * it and rewrite it back into clients.dat.
+           ADD 1 TO RejectCount
+           OPEN EXTEND ClientReject
+           WRITE RejectRecord FROM CRecord
+           CLOSE ClientReject.
+
+       AccrueInterestProcedure.
+           MOVE 1 TO CLoop
+           PERFORM AccrueClientInterestProcedure
+               UNTIL CLoop = ClientCount.
+
+       AccrueClientInterestProcedure.
+           COMPUTE InterestAmount ROUNDED =
+               ClientFunds(CLoop) * InterestRate
+           IF InterestAmount > 0
+               MOVE ClientFunds(CLoop) TO OldClientFund
+               ADD InterestAmount TO ClientFunds(CLoop)
+               MOVE ClientFunds(CLoop) TO NewClientFund
+               SUBTRACT InterestAmount FROM BankFund
+               ADD InterestAmount TO TotalInterest
+
+               MOVE CLoop TO CIndex
+               PERFORM WriteAuditProcedure
+           END-IF
+           ADD 1 TO CLoop.
+
+       SaveClientsProcedure.
+      * Writes ClientTable back out to clients.dat with the accrued
+      * balances, the same rewrite-the-whole-file approach
+      * MakeTransactionProcedure's save pass already uses.
+           MOVE 1 TO CLoop
+           OPEN OUTPUT Client
+               PERFORM WriteClientProcedure UNTIL CLoop = ClientCount
+           CLOSE Client.
+
+       WriteClientProcedure.
+           MOVE ClientNames(CLoop)    TO ClientName
+           MOVE ClientSurnames(CLoop) TO ClientSurname
+           MOVE ClientIDs(CLoop)      TO ClientID
+           MOVE ClientFunds(CLoop)    TO ClientFund
+           MOVE ClientCreditLimits(CLoop) TO ClientCreditLimit
+           WRITE CRecord
+           ADD 1 TO CLoop.
+
+       WriteSettlementProcedure.
+      * Appends one settlement line summarizing the whole run under a
+      * pseudo-ClientID, the same way a per-transaction line records
+      * the resulting BankFund.
+      *
+      * KNOWN LIMITATION: unlike ClientFund (persisted to clients.dat
+      * by SaveClientsProcedure), BankFund is never written to any
+      * file - every run, in every program, reseeds it from the same
+      * WORKING-STORAGE constant and only this run's own postings are
+      * reflected in it. RptBankFund is therefore this run's resulting
+      * balance against that fresh seed, not a true cumulative running
+      * total across runs - finance reading settlement.rpt should use
+      * RptAmount (and RptTrType/RptCounterparty) to reconstruct actual
+      * activity rather than trusting RptBankFund to reconcile across
+      * separate runs of interest_run/simple_bank.
+           MOVE FUNCTION CURRENT-DATE TO RunTimestamp
+           MOVE SPACES TO SettlementRecord
+           MOVE RunTimestamp TO RptTimestamp
+           MOVE "INTEREST" TO RptClientID
+           MOVE TotalInterest TO RptAmount
+           MOVE BankFund TO RptBankFund
+           MOVE "I" TO RptTrType
+
+           OPEN EXTEND SettlementReport
+           WRITE SettlementRecord
+           CLOSE SettlementReport.
+
+       NextAuditSeqProcedure.
+      * AuditSeq is only ever held in WORKING-STORAGE, so every fresh
+      * run would otherwise restart numbering at 1 and collide with
+      * the sequence numbers already written to the shared, cross-run
+      * audit.log by an earlier run or another program. audit.seq
+      * holds the single last-assigned value between runs.
+           MOVE 0 TO AuditSeq
+           OPEN INPUT AuditSeqFile
+           IF AuditSeqStatus = "00"
+               READ AuditSeqFile
+                   NOT AT END
+                       MOVE AuditSeqValue TO AuditSeq
+               END-READ
+           END-IF
+           CLOSE AuditSeqFile
+
+           ADD 1 TO AuditSeq
+           MOVE SPACES TO AuditSeqRecord
+           MOVE AuditSeq TO AuditSeqValue
+           OPEN OUTPUT AuditSeqFile
+           WRITE AuditSeqRecord
+           CLOSE AuditSeqFile.
+
+       WriteAuditProcedure.
+      * Appends one audit line per client's interest posting with the
+      * before and after ClientFund, matching the audit trail already
+      * kept for every other balance mutation.
+           PERFORM NextAuditSeqProcedure
+           MOVE SPACES TO AuditRecord
+           MOVE AuditSeq TO AuditSeqNo
+           MOVE ClientIDs(CIndex) TO AuditClientID
+           MOVE OldClientFund TO AuditOldFund
+           MOVE NewClientFund TO AuditNewFund
+           MOVE InterestAmount TO AuditAmount
+           MOVE "I" TO AuditTrType
+
+           OPEN EXTEND AuditLog
+           WRITE AuditRecord
+           CLOSE AuditLog.
+       END PROGRAM InterestRun.
