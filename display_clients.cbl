@@ -10,7 +10,7 @@
                05 L-ClientNames        PIC A(16).
                05 L-ClientSurnames     PIC A(16).
                05 L-ClientIDs          PIC X(8).
-               05 L-ClientFunds        PIC 9(16).
+               05 L-ClientFunds        PIC S9(13)V99.
 
       * Subprograms: https://www.ibmmainframer.com/cobol-tutorial/cobol-call-statement-example/
        PROCEDURE DIVISION USING L-CLoop, L-CIndex, L-ClientTable.
