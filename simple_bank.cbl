@@ -8,7 +8,42 @@
        FILE-CONTROL.
            SELECT Client
            ASSIGN TO "./clients.dat"
-           ORGANISATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SettlementReport
+           ASSIGN TO "./settlement.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SettlementStatus.
+
+           SELECT OPTIONAL TransactionsIn
+           ASSIGN TO "./transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TransactionsInStatus.
+
+           SELECT OPTIONAL AuditLog
+           ASSIGN TO "./audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditStatus.
+
+           SELECT OPTIONAL AuditSeqFile
+           ASSIGN TO "./audit.seq"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditSeqStatus.
+
+           SELECT OPTIONAL ClientReject
+           ASSIGN TO "./clients.rej"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ClientRejectStatus.
+
+           SELECT OPTIONAL ClientCheckpoint
+           ASSIGN TO "./clients.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointStatus.
+
+           SELECT OPTIONAL TransferIn
+           ASSIGN TO "./transfers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TransferInStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,95 +55,834 @@
            03 Filler           PIC X(1).
            03 ClientID         PIC X(8).
            03 Filler           PIC X(1).
-           03 ClientFund       PIC 9(3).
+           03 ClientFund       PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 ClientCreditLimit PIC 9(3).
+
+       FD SettlementReport.
+       01 SettlementRecord.
+           03 RptTimestamp     PIC X(15).
+           03 Filler           PIC X(1).
+           03 RptClientID      PIC X(8).
+           03 Filler           PIC X(1).
+           03 RptAmount        PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptBankFund      PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptTrType        PIC X(1).
+           03 Filler           PIC X(1).
+           03 RptCounterparty  PIC X(8).
+
+       FD TransactionsIn.
+       01 TRecord.
+           03 TrClientID       PIC X(8).
+           03 Filler           PIC X(1).
+           03 TrAmount         PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 TrType           PIC X(1).
+
+       FD AuditLog.
+           COPY "auditrec.cpy".
+
+       FD AuditSeqFile.
+       01 AuditSeqRecord.
+           03 AuditSeqValue    PIC 9(8).
+
+       FD ClientReject.
+       01 RejectRecord.
+           03 RejectName       PIC A(4).
+           03 Filler           PIC X(1).
+           03 RejectSurname    PIC A(3).
+           03 Filler           PIC X(1).
+           03 RejectClientID   PIC X(8).
+           03 Filler           PIC X(1).
+           03 RejectFund       PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RejectCreditLimit PIC 9(3).
+
+       FD ClientCheckpoint.
+       01 CheckpointRecord.
+           03 CkpCIndex         PIC 9(3).
+           03 Filler            PIC X(1).
+           03 CkpLastClientID   PIC X(8).
+
+       FD TransferIn.
+       01 TransferRecord.
+           03 FromClientID      PIC X(8).
+           03 Filler            PIC X(1).
+           03 ToClientID        PIC X(8).
+           03 Filler            PIC X(1).
+           03 TransferAmount    PIC S9(13)V99.
 
        WORKING-STORAGE SECTION.
        01 BankInfo.
            03 BankName         PIC A(30) VALUE "BankX".
-           03 BankFund         PIC 9(20) VALUE 10000000.
+           03 BankFund         PIC S9(13)V99 VALUE 10000000.
        01 TransactionInfo.
-           03 TransactionTotal PIC 9(20).
+           03 TransactionTotal PIC S9(13)V99.
+           03 TransactionType  PIC X(1).
+           03 AvailableFunds   PIC S9(13)V99.
+           03 Shortfall        PIC S9(13)V99.
 
       * File handling https://www.geeksforgeeks.org/cobol/file-handling-in-cobol/
        01 EndOfFile            PIC X(3) VALUE "NO".
-       01 CIndex               PIC 9(2) VALUE 1.
-       01 CLoop                PIC 9(2) VALUE 1.
-       01 SelectedClient       PIC 9(2).
+       01 ClientTableMax       PIC 9(3) VALUE 200.
+       01 LoadOverflow         PIC X(3) VALUE "NO".
+       01 CIndex               PIC 9(3) VALUE 1.
+       01 ClientCount           PIC 9(3) VALUE 0.
+       01 CLoop                PIC 9(3) VALUE 1.
+       01 SelectedClient       PIC 9(3).
+       01 RunTimestamp         PIC X(15).
+       01 SettlementStatus     PIC X(2).
+       01 TransactionsInStatus PIC X(2).
+       01 AuditStatus          PIC X(2).
+       01 AuditSeq             PIC 9(8) VALUE 0.
+       01 AuditSeqStatus       PIC X(2).
+       01 OldClientFund        PIC S9(13)V99.
+       01 NewClientFund        PIC S9(13)V99.
+       01 ClientRejectStatus   PIC X(2).
+       01 RejectCount          PIC 9(3) VALUE 0.
+       01 CheckpointStatus     PIC X(2).
+       01 CheckpointInterval   PIC 9(3) VALUE 25.
+       01 CheckpointCounter    PIC 9(3) VALUE 0.
+       01 ResumeCIndex         PIC 9(3) VALUE 0.
+       01 ResumeClientID       PIC X(8) VALUE SPACES.
+       01 TransferInStatus     PIC X(2).
+       01 EndOfTransfers       PIC X(3) VALUE "NO".
+       01 FromCIndex           PIC 9(3).
+       01 ToCIndex             PIC 9(3).
+       01 FromFound            PIC X(3) VALUE "NO".
+       01 ToFound              PIC X(3) VALUE "NO".
+       01 CurrentFundsTotal    PIC S9(13)V99.
+       01 OpeningTotal         PIC S9(13)V99.
+       01 ClosingTotal         PIC S9(13)V99.
+       01 ReconcileLoop        PIC 9(3).
+       01 ReconcileFailed      PIC X(3) VALUE "NO".
+       01 MenuChoice           PIC X(1).
+       01 MenuExit             PIC X(3) VALUE "NO".
+       01 EndOfInput           PIC X(3) VALUE "NO".
+       01 TransferCounterpartyID PIC X(8) VALUE SPACES.
+       01 IDValid              PIC X(3) VALUE "YES".
+       01 DuplicateFound       PIC X(3) VALUE "NO".
+       01 VPos                 PIC 9(2).
+       01 CharCheck            PIC X(1).
+       01 DLoop                PIC 9(3).
+       01 SearchTerm           PIC X(8).
+       01 SearchLen            PIC 9(2).
+       01 MatchCount           PIC 9(3) VALUE 0.
+       01 InspectTally         PIC 9(3).
+       01 SLoop                PIC 9(3).
+       01 MLoop                PIC 9(3).
+       01 MatchIndexTable.
+           03 MatchIndexes OCCURS 200 TIMES PIC 9(3).
+       01 EndOfTransactions    PIC X(3) VALUE "NO".
+       01 ClientFound          PIC X(3) VALUE "NO".
+       01 SearchedClientID     PIC X(8).
        01 ClientTable.
-           03 ClientEntry OCCURS 10 TIMES.
+           03 ClientEntry OCCURS 200 TIMES.
                05 ClientNames       PIC A(4).
                05 ClientSurnames    PIC A(3).
                05 ClientIDs         PIC X(8).
-               05 ClientFunds       PIC 9(3).
+               05 ClientFunds       PIC S9(13)V99.
+               05 ClientCreditLimits PIC 9(3).
 
        PROCEDURE DIVISION.
       * Main Procedure
+      * When a transactions-in file is present we run unattended in
+      * batch mode; otherwise we fall back to the interactive,
+      * one-client-at-a-time flow. A transfers-in file is independent
+      * of that choice - either or both of TransactionsIn/TransferIn
+      * can be present in a run - so both files' presence is checked
+      * up front, before anything interactive runs, and the
+      * interactive branch is only taken when neither batch file is
+      * there to process unattended.
            PERFORM LoadClientsProcedure
-           PERFORM SelectClientProcedure
-           PERFORM MakeTransactionProcedure.
+           PERFORM CaptureOpeningTotalProcedure
+
+           OPEN INPUT TransactionsIn
+           CLOSE TransactionsIn
+           OPEN INPUT TransferIn
+           CLOSE TransferIn
+
+           IF TransactionsInStatus = "00"
+               PERFORM BatchTransactionProcedure
+           ELSE
+               IF TransferInStatus NOT = "00"
+                   PERFORM SelectClientProcedure
+                   PERFORM MenuLoopProcedure
+               END-IF
+           END-IF
+
+           IF TransferInStatus = "00"
+               PERFORM BatchTransferProcedure
+           END-IF
+
+           PERFORM ReconcileProcedure
+           IF ReconcileFailed = "NO" AND LoadOverflow = "NO"
+               PERFORM SaveClientsProcedure
+           ELSE
+               IF LoadOverflow = "YES"
+                   DISPLAY "clients.dat will NOT be saved - the load "
+                       "overflowed ClientTable and a rewrite would "
+                       "permanently drop the rows that did not fit."
+               END-IF
+           END-IF
+           STOP RUN.
 
        LoadClientsProcedure.
+      * A restarted run checks for a checkpoint from a prior, abended
+      * load before touching clients.dat - clients.dat is LINE
+      * SEQUENTIAL, with no START/REWRITE positioning available, so
+      * every row is still read from the top, and every row still
+      * goes through ValidateClientIDProcedure/CheckDuplicateProcedure
+      * regardless of where a prior pass left off: the checkpoint only
+      * records how far the file had been read when the previous run
+      * stopped, and clients.dat can change between runs (a row edited
+      * to be blank, malformed, or a new duplicate), so trusting a
+      * row's earlier validation result would silently let request
+      * 007's screening be bypassed for stale data.
+           PERFORM ReadCheckpointProcedure
            OPEN INPUT Client
-               PERFORM UNTIL EndOfFile = 'YES' 
+               PERFORM UNTIL EndOfFile = 'YES'
                    PERFORM ReadClientProcedure
                END-PERFORM
-           CLOSE Client.
+           CLOSE Client
+           MOVE CIndex TO ClientCount
+           PERFORM ClearCheckpointProcedure
+           DISPLAY "Clients rejected during load: " RejectCount.
+
+       ReadCheckpointProcedure.
+           OPEN INPUT ClientCheckpoint
+           IF CheckpointStatus = "00"
+               READ ClientCheckpoint
+                   NOT AT END
+                       MOVE CkpCIndex TO ResumeCIndex
+                       MOVE CkpLastClientID TO ResumeClientID
+                       DISPLAY "Found a checkpoint from a prior load "
+                           "that reached row " ResumeCIndex
+                           " (last ClientID " ResumeClientID
+                           ") - every row will still be validated."
+               END-READ
+               CLOSE ClientCheckpoint
+           END-IF.
 
        ReadClientProcedure.
            READ Client
-               AT END 
+               AT END
                    MOVE "YES" TO EndOfFile
                NOT AT END
-                   MOVE ClientName TO ClientNames(CIndex)
-                   MOVE ClientSurname TO ClientSurnames(CIndex)
-                   MOVE ClientID TO ClientIDs(CIndex)
-                   MOVE ClientFund TO ClientFunds(CIndex)
-
-                   ADD 1 TO CIndex
+                   IF CIndex > ClientTableMax
+                       DISPLAY "WARNING: clients.dat has more rows "
+                           "than ClientTable can hold ("
+                           ClientTableMax "). Remaining rows "
+                           "were not loaded."
+                       MOVE "YES" TO EndOfFile
+                       MOVE "YES" TO LoadOverflow
+                   ELSE
+                       PERFORM ValidateClientIDProcedure
+                       IF IDValid = "NO"
+                           DISPLAY "Rejecting clients.dat row - "
+                               "ClientID is blank or not "
+                               "alphanumeric: " ClientID
+                           PERFORM RejectClientProcedure
+                       ELSE
+                           PERFORM CheckDuplicateProcedure
+                           IF DuplicateFound = "YES"
+                               DISPLAY "Rejecting clients.dat row "
+                                   "- duplicate ClientID: "
+                                   ClientID
+                               PERFORM RejectClientProcedure
+                           ELSE
+                               PERFORM StoreClientRowProcedure
+                           END-IF
+                       END-IF
+                       PERFORM WriteCheckpointProcedure
+                   END-IF
            END-READ.
 
+       StoreClientRowProcedure.
+           MOVE ClientName TO ClientNames(CIndex)
+           MOVE ClientSurname TO ClientSurnames(CIndex)
+           MOVE ClientID TO ClientIDs(CIndex)
+           MOVE ClientFund TO ClientFunds(CIndex)
+           MOVE ClientCreditLimit TO ClientCreditLimits(CIndex)
+
+           ADD 1 TO CIndex.
+
+       WriteCheckpointProcedure.
+      * Every CheckpointInterval rows, records how far the load has
+      * gotten, purely as a diagnostic of where a prior run stopped -
+      * every row is still validated/duplicate-checked from scratch on
+      * a resumed run, since clients.dat can change between runs in
+      * ways a row-position counter alone cannot detect.
+           ADD 1 TO CheckpointCounter
+           IF CheckpointCounter >= CheckpointInterval
+               MOVE 0 TO CheckpointCounter
+               MOVE SPACES TO CheckpointRecord
+               MOVE CIndex TO CkpCIndex
+               MOVE ClientID TO CkpLastClientID
+               OPEN OUTPUT ClientCheckpoint
+               WRITE CheckpointRecord
+               CLOSE ClientCheckpoint
+           END-IF.
+
+       ClearCheckpointProcedure.
+      * A clean, complete load has nothing left to resume - truncate
+      * the checkpoint so the next run starts from the top.
+           OPEN OUTPUT ClientCheckpoint
+           CLOSE ClientCheckpoint.
+
+       ValidateClientIDProcedure.
+      * A ClientID must be present and every one of its 8 characters
+      * must be a letter or digit - blank or malformed IDs get
+      * quarantined instead of silently loading into ClientTable.
+           MOVE "YES" TO IDValid
+           IF ClientID = SPACES
+               MOVE "NO" TO IDValid
+           ELSE
+               MOVE 1 TO VPos
+               PERFORM ValidateClientIDCharProcedure
+                   UNTIL VPos > 8 OR IDValid = "NO"
+           END-IF.
+
+       ValidateClientIDCharProcedure.
+           MOVE ClientID(VPos:1) TO CharCheck
+           IF CharCheck IS ALPHABETIC OR CharCheck IS NUMERIC
+               ADD 1 TO VPos
+           ELSE
+               MOVE "NO" TO IDValid
+           END-IF.
+
+       CheckDuplicateProcedure.
+      * Scans the ClientIDs already loaded into ClientTable (rows 1
+      * through CIndex - 1) for a match against the row being read.
+           MOVE "NO" TO DuplicateFound
+           IF CIndex > 1
+               MOVE 1 TO DLoop
+               PERFORM CheckDuplicateCharProcedure
+                   UNTIL DLoop >= CIndex OR DuplicateFound = "YES"
+           END-IF.
+
+       CheckDuplicateCharProcedure.
+           IF ClientIDs(DLoop) = ClientID
+               MOVE "YES" TO DuplicateFound
+           ELSE
+               ADD 1 TO DLoop
+           END-IF.
+
+       RejectClientProcedure.
+      * Quarantines a bad or duplicate clients.dat row to clients.rej
+      * instead of letting SelectClientProcedure ever offer it.
+           ADD 1 TO RejectCount
+           OPEN EXTEND ClientReject
+           WRITE RejectRecord FROM CRecord
+           CLOSE ClientReject.
+
        SelectClientProcedure.
-           DISPLAY "Select client by number."
-           DISPLAY "Available clients:"
-           PERFORM DisplayClientsProcedure
-           ACCEPT SelectedClient
-       
-           MOVE SelectedClient TO CIndex
-           DISPLAY "You Selected: " 
-           DISPLAY ClientNames(CIndex) " " ClientSurnames(CIndex)
-           DISPLAY "You have " ClientFunds(CIndex) " coins in account.".
+      * Exhausted stdin here must stop the run the same way it does in
+      * MakeTransactionProcedure/ShowMenuProcedure - an ungated ACCEPT
+      * SelectedClient past end of input leaves SelectedClient holding
+      * whatever value it last had (or an uninitialized one on the
+      * very first call) and would index ClientTable out of bounds.
+           DISPLAY "Enter a surname or ClientID to search, or leave "
+               "blank for the full list:"
+           ACCEPT SearchTerm
+               ON EXCEPTION
+                   MOVE "YES" TO EndOfInput
+           END-ACCEPT
+           IF EndOfInput = "NO"
+               IF SearchTerm = SPACES
+                   DISPLAY "Available clients:"
+                   PERFORM DisplayClientsProcedure
+               ELSE
+                   PERFORM SearchClientsProcedure
+                   IF MatchCount = 0
+                       DISPLAY "No matches for " SearchTerm
+                           "- showing full list."
+                       DISPLAY "Available clients:"
+                       PERFORM DisplayClientsProcedure
+                   ELSE
+                       DISPLAY "Matching clients:"
+                       PERFORM DisplaySearchResultsProcedure
+                   END-IF
+               END-IF
+               ACCEPT SelectedClient
+                   ON EXCEPTION
+                       MOVE "YES" TO EndOfInput
+               END-ACCEPT
+           END-IF
+
+           IF EndOfInput = "NO"
+               MOVE SelectedClient TO CIndex
+               DISPLAY "You Selected: "
+               DISPLAY ClientNames(CIndex) " " ClientSurnames(CIndex)
+               DISPLAY "You have " ClientFunds(CIndex)
+                   " coins in account."
+           ELSE
+               DISPLAY "End of input reached - exiting without "
+                   "selecting a client."
+           END-IF.
 
        DisplayClientsProcedure.
       * Displays available clients
-           PERFORM DisplayClientProcedure UNTIL CLoop=CIndex.
+           MOVE 1 TO CLoop
+           PERFORM DisplayClientProcedure UNTIL CLoop=ClientCount.
 
        DisplayClientProcedure.
            DISPLAY CLoop":" ClientNames(CLoop) " " ClientSurnames(CLoop)
            ADD 1 TO CLoop.
 
+       SearchClientsProcedure.
+      * Looks SearchTerm up as a fragment of either ClientIDs or
+      * ClientSurnames across the loaded roster, collecting every
+      * matching row number into MatchIndexes instead of making the
+      * operator scroll the whole numbered list by eye.
+           PERFORM TrimSearchTermProcedure
+           MOVE 0 TO MatchCount
+           IF SearchLen > 0
+               MOVE 1 TO SLoop
+               PERFORM SearchClientProcedure UNTIL SLoop >= ClientCount
+           END-IF.
+
+       TrimSearchTermProcedure.
+           MOVE 8 TO SearchLen
+           PERFORM ShrinkSearchLenProcedure
+               UNTIL SearchLen = 0 OR SearchTerm(SearchLen:1) NOT =
+                   SPACE.
+
+       ShrinkSearchLenProcedure.
+           SUBTRACT 1 FROM SearchLen.
+
+       SearchClientProcedure.
+           MOVE 0 TO InspectTally
+           INSPECT ClientIDs(SLoop) TALLYING InspectTally
+               FOR ALL SearchTerm(1:SearchLen)
+           IF InspectTally = 0 AND SearchLen NOT > 3
+               INSPECT ClientSurnames(SLoop) TALLYING InspectTally
+                   FOR ALL SearchTerm(1:SearchLen)
+           END-IF
+           IF InspectTally > 0
+               ADD 1 TO MatchCount
+               MOVE SLoop TO MatchIndexes(MatchCount)
+           END-IF
+           ADD 1 TO SLoop.
+
+       DisplaySearchResultsProcedure.
+           MOVE 1 TO MLoop
+           PERFORM DisplaySearchResultProcedure
+               UNTIL MLoop > MatchCount.
+
+       DisplaySearchResultProcedure.
+           DISPLAY MatchIndexes(MLoop) ":"
+               ClientNames(MatchIndexes(MLoop)) " "
+               ClientSurnames(MatchIndexes(MLoop))
+           ADD 1 TO MLoop.
+
        MakeTransactionProcedure.
-      * Setting up the transaction.
-           DISPLAY "How much would you like to transfer to your bank?".
+      * Setting up the transaction. Stdin running dry partway through
+      * (a truncated script, a redirected file with too few lines)
+      * must not leave TransactionTotal/TransactionType holding a
+      * stale value from a previous client - EndOfInput is checked by
+      * MenuLoopProcedure so the run stops instead of reusing it.
+           DISPLAY "How much would you like to move?".
            ACCEPT TransactionTotal
+               ON EXCEPTION
+                   MOVE "YES" TO EndOfInput
+           END-ACCEPT
+           IF EndOfInput = "NO"
+               DISPLAY "Enter transaction type - D deposit to client, "
+                   "W withdrawal from bank, T transfer to bank:"
+               ACCEPT TransactionType
+                   ON EXCEPTION
+                       MOVE "YES" TO EndOfInput
+               END-ACCEPT
+           END-IF
+
+           IF EndOfInput = "NO"
+               PERFORM ApplyTransactionProcedure
+           ELSE
+               DISPLAY "End of input reached - exiting without "
+                   "completing this transaction."
+           END-IF.
+
+       MenuLoopProcedure.
+      * Keeps the teller on the same run for as many transactions as
+      * the queue needs - ClientTable stays resident in memory the
+      * whole time, and clients.dat is only touched again (via
+      * ReconcileProcedure/SaveClientsProcedure in the mainline) once
+      * the operator chooses to exit. EndOfInput stops the loop the
+      * moment any ACCEPT in this flow hits exhausted stdin, instead
+      * of spinning forever re-running the menu against a no-op ACCEPT.
+           MOVE "NO" TO MenuExit
+           PERFORM MenuIterationProcedure
+               UNTIL MenuExit = "YES" OR EndOfInput = "YES".
+
+       MenuIterationProcedure.
+      * The menu is shown before any transaction is attempted, so a
+      * teller who has just selected a client can switch clients or
+      * exit immediately instead of being forced through a transaction
+      * first.
+           PERFORM ShowMenuProcedure
+           IF EndOfInput = "NO"
+               EVALUATE MenuChoice
+                   WHEN "1"
+                       PERFORM MakeTransactionProcedure
+                   WHEN "2"
+                       PERFORM SelectClientProcedure
+                   WHEN "3"
+                       MOVE "YES" TO MenuExit
+                   WHEN OTHER
+                       DISPLAY "Invalid choice - please enter 1, 2, "
+                           "or 3."
+               END-EVALUATE
+           END-IF.
+
+       ShowMenuProcedure.
+           DISPLAY "1: Make a transaction for this client"
+           DISPLAY "2: Switch client"
+           DISPLAY "3: Exit and save"
+           ACCEPT MenuChoice
+               ON EXCEPTION
+                   MOVE "YES" TO EndOfInput
+           END-ACCEPT.
+
+       BatchTransactionProcedure.
+      * Runs every ClientID/amount pair in the transactions-in file
+      * against ClientTable, unattended, logging one line per
+      * transaction instead of needing a human at an ACCEPT.
+           OPEN INPUT TransactionsIn
+               PERFORM UNTIL EndOfTransactions = "YES"
+                   PERFORM ReadTransactionProcedure
+               END-PERFORM
+           CLOSE TransactionsIn.
+
+       ReadTransactionProcedure.
+           READ TransactionsIn
+               AT END
+                   MOVE "YES" TO EndOfTransactions
+               NOT AT END
+                   MOVE TrClientID TO SearchedClientID
+                   PERFORM FindClientProcedure
+                   IF ClientFound = "YES"
+                       MOVE TrAmount TO TransactionTotal
+                       MOVE TrType TO TransactionType
+                       PERFORM ApplyTransactionProcedure
+                   ELSE
+                       DISPLAY "Batch transaction skipped - unknown "
+                           "ClientID: " TrClientID
+                   END-IF
+           END-READ.
+
+       FindClientProcedure.
+      * Looks SearchedClientID up in ClientIDs and, on a match,
+      * leaves CIndex pointing at that client's ClientTable row.
+           MOVE "NO" TO ClientFound
+           MOVE 1 TO CLoop
+           PERFORM FindClientCheckProcedure
+               UNTIL CLoop >= ClientCount OR ClientFound = "YES".
+
+       FindClientCheckProcedure.
+           IF ClientIDs(CLoop) = SearchedClientID
+               MOVE CLoop TO CIndex
+               MOVE "YES" TO ClientFound
+           ELSE
+               ADD 1 TO CLoop
+           END-IF.
+
+       ApplyTransactionProcedure.
+      * T is a client-to-bank transfer (today's original behavior);
+      * D and W both have the bank paying the client - an interest
+      * credit or a cash withdrawal - and are limited by BankFund
+      * rather than by the client's own balance and credit limit. Any
+      * other value is rejected outright instead of defaulting to a
+      * payout, so a blank ACCEPT or a bad byte in transactions.dat
+      * cannot silently move money in the wrong direction.
+           MOVE SPACES TO TransferCounterpartyID
+           EVALUATE TransactionType
+               WHEN "T"
+                   PERFORM ApplyTransferProcedure
+               WHEN "D"
+                   PERFORM ApplyPayoutProcedure
+               WHEN "W"
+                   PERFORM ApplyPayoutProcedure
+               WHEN OTHER
+                   DISPLAY "Transaction was unsuccessful."
+                   DISPLAY "Invalid transaction type: " TransactionType
+           END-EVALUATE.
 
-      * Checking if client has enough funds.
-           IF ClientFunds(CIndex) >= TransactionTotal THEN
+       ApplyTransferProcedure.
+      * Checking if client has enough funds, counting the
+      * client's credit limit as funds available to draw on.
+           COMPUTE AvailableFunds =
+               ClientFunds(CIndex) + ClientCreditLimits(CIndex)
+
+           IF AvailableFunds >= TransactionTotal THEN
       *    Transaction was successful
                   DISPLAY "Client transfers " TransactionTotal
                   DISPLAY "coins to the bank"
+                  IF TransactionTotal > ClientFunds(CIndex)
+                      DISPLAY "Part of this transfer draws on the "
+                          "client's credit limit."
+                  END-IF
+                  MOVE ClientFunds(CIndex) TO OldClientFund
                   SUBTRACT TransactionTotal FROM ClientFunds(CIndex)
                   ADD TransactionTotal TO BankFund
+                  MOVE ClientFunds(CIndex) TO NewClientFund
 
-      *    Displaying information about the transaction.     
+      *    Displaying information about the transaction.
                   DISPLAY "Transaction was successful."
                   DISPLAY "Client funds: " ClientFunds(CIndex)
                   DISPLAY "Bank funds: " BankFund
 
-      *    Transaction was unsuccessful due to lack of funds.
+                  PERFORM WriteSettlementProcedure
+                  PERFORM WriteAuditProcedure
+
+      *    Transaction was unsuccessful - not enough funds and
+      *    credit limit together do not cover the transfer.
            ELSE
                DISPLAY "Transaction was unsuccessful."
-               DISPLAY "You do not have enough funds."
+               IF ClientCreditLimits(CIndex) = 0
+                   DISPLAY "You do not have enough funds and "
+                       "have no credit limit on this account."
+               ELSE
+                   DISPLAY "You do not have enough funds, "
+                       "even with your credit limit."
+                   COMPUTE Shortfall = TransactionTotal - AvailableFunds
+                   DISPLAY "Shortfall: " Shortfall
+               END-IF
            END-IF.
 
-           STOP RUN.
+       ApplyPayoutProcedure.
+      * Checking the bank itself can cover paying the client before
+      * crediting ClientFunds and debiting BankFund.
+           IF BankFund >= TransactionTotal THEN
+      *    Payout was successful
+                  DISPLAY "Bank pays " TransactionTotal
+                  DISPLAY "coins to the client"
+                  MOVE ClientFunds(CIndex) TO OldClientFund
+                  ADD TransactionTotal TO ClientFunds(CIndex)
+                  SUBTRACT TransactionTotal FROM BankFund
+                  MOVE ClientFunds(CIndex) TO NewClientFund
+
+      *    Displaying information about the transaction.
+                  DISPLAY "Transaction was successful."
+                  DISPLAY "Client funds: " ClientFunds(CIndex)
+                  DISPLAY "Bank funds: " BankFund
+
+                  PERFORM WriteSettlementProcedure
+                  PERFORM WriteAuditProcedure
+
+      *    Payout was unsuccessful - the bank cannot cover it.
+           ELSE
+               DISPLAY "Transaction was unsuccessful."
+               DISPLAY "The bank does not have enough funds to pay "
+                   "out this amount."
+               COMPUTE Shortfall = TransactionTotal - BankFund
+               DISPLAY "Shortfall: " Shortfall
+           END-IF.
+
+       SaveClientsProcedure.
+      * Writes ClientTable back out to clients.dat so balances
+      * survive between runs instead of reverting to the file's
+      * stale figures on the next load.
+           MOVE 1 TO CLoop
+           OPEN OUTPUT Client
+               PERFORM WriteClientProcedure UNTIL CLoop = ClientCount
+           CLOSE Client.
+
+       WriteSettlementProcedure.
+      * Appends one settlement line per transaction so finance has
+      * a running total of everything processed today, instead of
+      * relying on whoever was watching the console.
+      *
+      * KNOWN LIMITATION: BankFund itself is never persisted anywhere
+      * (only ClientFund survives a run, via clients.dat) - it is
+      * reseeded from the same WORKING-STORAGE constant every run, in
+      * every program. RptBankFund is this run's resulting balance
+      * against that fresh seed, not a true running total carried
+      * forward across separate runs - finance reconstructing activity
+      * from settlement.rpt across multiple runs should rely on
+      * RptAmount/RptTrType/RptCounterparty rather than on RptBankFund
+      * reconciling run to run.
+           MOVE FUNCTION CURRENT-DATE TO RunTimestamp
+           MOVE SPACES TO SettlementRecord
+           MOVE RunTimestamp TO RptTimestamp
+           MOVE ClientIDs(CIndex) TO RptClientID
+           MOVE TransactionTotal TO RptAmount
+           MOVE BankFund TO RptBankFund
+           MOVE TransactionType TO RptTrType
+           MOVE TransferCounterpartyID TO RptCounterparty
+
+           OPEN EXTEND SettlementReport
+           WRITE SettlementRecord
+           CLOSE SettlementReport.
+
+       NextAuditSeqProcedure.
+      * AuditSeq is only ever held in WORKING-STORAGE, so every fresh
+      * run would otherwise restart numbering at 1 and collide with
+      * the sequence numbers already written to the shared, cross-run
+      * audit.log by an earlier run or another program. audit.seq
+      * holds the single last-assigned value between runs, the same
+      * read-then-rewrite shape ClientCheckpoint uses to persist
+      * progress across LoadClientsProcedure runs.
+           MOVE 0 TO AuditSeq
+           OPEN INPUT AuditSeqFile
+           IF AuditSeqStatus = "00"
+               READ AuditSeqFile
+                   NOT AT END
+                       MOVE AuditSeqValue TO AuditSeq
+               END-READ
+           END-IF
+           CLOSE AuditSeqFile
+
+           ADD 1 TO AuditSeq
+           MOVE SPACES TO AuditSeqRecord
+           MOVE AuditSeq TO AuditSeqValue
+           OPEN OUTPUT AuditSeqFile
+           WRITE AuditSeqRecord
+           CLOSE AuditSeqFile.
+
+       WriteAuditProcedure.
+      * Appends one audit line per balance mutation with the before
+      * and after ClientFund, so a disputed balance can be traced
+      * back through the exact sequence of postings against a
+      * ClientID instead of trusting whatever the table says now.
+           PERFORM NextAuditSeqProcedure
+           MOVE SPACES TO AuditRecord
+           MOVE AuditSeq TO AuditSeqNo
+           MOVE ClientIDs(CIndex) TO AuditClientID
+           MOVE OldClientFund TO AuditOldFund
+           MOVE NewClientFund TO AuditNewFund
+           MOVE TransactionTotal TO AuditAmount
+           MOVE TransactionType TO AuditTrType
+           MOVE TransferCounterpartyID TO AuditCounterparty
+
+           OPEN EXTEND AuditLog
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       BatchTransferProcedure.
+      * Runs every FromClientID/ToClientID/Amount triple in the
+      * transfers-in file against ClientTable, the same unattended
+      * way BatchTransactionProcedure works through transactions.dat.
+           OPEN INPUT TransferIn
+               PERFORM UNTIL EndOfTransfers = "YES"
+                   PERFORM ReadTransferProcedure
+               END-PERFORM
+           CLOSE TransferIn.
+
+       ReadTransferProcedure.
+           READ TransferIn
+               AT END
+                   MOVE "YES" TO EndOfTransfers
+               NOT AT END
+                   PERFORM TransferBetweenClientsProcedure
+           END-READ.
+
+       TransferBetweenClientsProcedure.
+      * Looks both ClientIDs up in ClientTable and, if both are on
+      * file, moves Amount from the source client straight to the
+      * destination client - no bank leg involved, unlike every
+      * other transaction type.
+           MOVE FromClientID TO SearchedClientID
+           PERFORM FindClientProcedure
+           MOVE ClientFound TO FromFound
+           IF FromFound = "YES"
+               MOVE CIndex TO FromCIndex
+           END-IF
+
+           MOVE ToClientID TO SearchedClientID
+           PERFORM FindClientProcedure
+           MOVE ClientFound TO ToFound
+           IF ToFound = "YES"
+               MOVE CIndex TO ToCIndex
+           END-IF
+
+           IF FromFound = "NO" OR ToFound = "NO"
+               DISPLAY "Client-to-client transfer skipped - unknown "
+                   "ClientID(s): " FromClientID " / " ToClientID
+           ELSE
+               PERFORM ApplyClientTransferProcedure
+           END-IF.
+
+       ApplyClientTransferProcedure.
+           COMPUTE AvailableFunds =
+               ClientFunds(FromCIndex) + ClientCreditLimits(FromCIndex)
+
+           IF AvailableFunds >= TransferAmount
+               DISPLAY "Transferring " TransferAmount " coins from "
+                   FromClientID " to " ToClientID
+               MOVE TransferAmount TO TransactionTotal
+               MOVE "X" TO TransactionType
+
+      *        Source leg - counterparty is the destination client.
+               MOVE FromCIndex TO CIndex
+               MOVE ClientFunds(CIndex) TO OldClientFund
+               SUBTRACT TransferAmount FROM ClientFunds(FromCIndex)
+               MOVE ClientFunds(CIndex) TO NewClientFund
+               MOVE ToClientID TO TransferCounterpartyID
+               PERFORM WriteSettlementProcedure
+               PERFORM WriteAuditProcedure
+
+      *        Destination leg - counterparty is the source client.
+               MOVE ToCIndex TO CIndex
+               MOVE ClientFunds(CIndex) TO OldClientFund
+               ADD TransferAmount TO ClientFunds(ToCIndex)
+               MOVE ClientFunds(CIndex) TO NewClientFund
+               MOVE FromClientID TO TransferCounterpartyID
+               PERFORM WriteSettlementProcedure
+               PERFORM WriteAuditProcedure
+
+               DISPLAY "Transfer was successful."
+           ELSE
+               DISPLAY "Transfer was unsuccessful - " FromClientID
+                   " does not have enough funds, even with credit "
+                   "limit."
+           END-IF.
+
+       ComputeFundsTotalProcedure.
+      * Sums BankFund and every loaded ClientFunds entry into
+      * CurrentFundsTotal - the one figure that must never change
+      * across a run no matter how money moves between the rows.
+           MOVE BankFund TO CurrentFundsTotal
+           MOVE 1 TO ReconcileLoop
+           PERFORM AddClientFundProcedure
+               UNTIL ReconcileLoop >= ClientCount.
+
+       AddClientFundProcedure.
+           ADD ClientFunds(ReconcileLoop) TO CurrentFundsTotal
+           ADD 1 TO ReconcileLoop.
+
+       CaptureOpeningTotalProcedure.
+           PERFORM ComputeFundsTotalProcedure
+           MOVE CurrentFundsTotal TO OpeningTotal.
+
+       ReconcileProcedure.
+      * Recomputes BankFund plus every ClientFunds entry after all
+      * transactions and transfers have posted and compares it back
+      * against OpeningTotal - client-to-client transfers never touch
+      * BankFund and client-vs-bank transactions move the same amount
+      * both ways, so the two totals should match to the coin. A
+      * mismatch means a bug moved money into or out of thin air, and
+      * clients.dat is left unsaved rather than committing bad figures.
+           PERFORM ComputeFundsTotalProcedure
+           MOVE CurrentFundsTotal TO ClosingTotal
+           IF ClosingTotal NOT = OpeningTotal
+               MOVE "YES" TO ReconcileFailed
+               DISPLAY "RECONCILIATION FAILURE - opening total "
+                   OpeningTotal " does not match closing total "
+                   ClosingTotal " - clients.dat will NOT be saved."
+           ELSE
+               DISPLAY "Reconciliation OK - books balance at "
+                   ClosingTotal "."
+           END-IF.
+
+       WriteClientProcedure.
+           MOVE ClientNames(CLoop)    TO ClientName
+           MOVE ClientSurnames(CLoop) TO ClientSurname
+           MOVE ClientIDs(CLoop)      TO ClientID
+           MOVE ClientFunds(CLoop)    TO ClientFund
+           MOVE ClientCreditLimits(CLoop) TO ClientCreditLimit
+           WRITE CRecord
+           ADD 1 TO CLoop.
        END PROGRAM SimpleBank.
