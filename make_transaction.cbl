@@ -1,49 +1,308 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MakeTransaction.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TransactionsIn
+           ASSIGN TO "./transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS L-TransactionsInStatus.
+
+           SELECT OPTIONAL AuditLog
+           ASSIGN TO "./audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditStatus.
+
+           SELECT OPTIONAL AuditSeqFile
+           ASSIGN TO "./audit.seq"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditSeqStatus.
+
+           SELECT OPTIONAL SettlementReport
+           ASSIGN TO "./settlement.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SettlementStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TransactionsIn.
+       01 TRecord.
+           03 TrClientID       PIC X(8).
+           03 Filler           PIC X(1).
+           03 TrAmount         PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 TrType           PIC X(1).
+
+       FD AuditLog.
+           COPY "auditrec.cpy".
+
+       FD AuditSeqFile.
+       01 AuditSeqRecord.
+           03 AuditSeqValue    PIC 9(8).
+
+       FD SettlementReport.
+       01 SettlementRecord.
+           03 RptTimestamp     PIC X(15).
+           03 Filler           PIC X(1).
+           03 RptClientID      PIC X(8).
+           03 Filler           PIC X(1).
+           03 RptAmount        PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptBankFund      PIC S9(13)V99.
+           03 Filler           PIC X(1).
+           03 RptTrType        PIC X(1).
+           03 Filler           PIC X(1).
+           03 RptCounterparty  PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 L-TransactionsInStatus PIC X(2).
+       01 EndOfTransactions      PIC X(3) VALUE "NO".
+       01 ClientFound            PIC X(3) VALUE "NO".
+       01 SearchedClientID       PIC X(8).
+       01 CLoop                  PIC 9(3).
+       01 L-AvailableFunds       PIC S9(13)V99.
+       01 L-Shortfall            PIC S9(13)V99.
+       01 AuditStatus            PIC X(2).
+       01 AuditSeq               PIC 9(8) VALUE 0.
+       01 AuditSeqStatus         PIC X(2).
+       01 SettlementStatus       PIC X(2).
+       01 RunTimestamp           PIC X(15).
+       01 OldClientFund          PIC S9(13)V99.
+       01 NewClientFund          PIC S9(13)V99.
+
        LINKAGE SECTION.
        01 L-BankInfo.
            03 L-BankName             PIC A(30).
-           03 L-BankFund             PIC 9(16).
+           03 L-BankFund             PIC S9(13)V99.
        01 L-TrInfo.
-           03 L-TrTotal              PIC 9(16).
-       01 L-CIndex                     PIC 9(2).
+           03 L-TrTotal              PIC S9(13)V99.
+           03 L-TrType               PIC X(1).
+       01 L-CIndex                     PIC 9(3).
+       01 L-ClientCount                PIC 9(3).
        01 L-ClientTable.
-           03 L-ClientEntry            OCCURS 10 TIMES.
+           03 L-ClientEntry            OCCURS 200 TIMES.
                05 L-ClientNames        PIC A(16).
                05 L-ClientSurnames     PIC A(16).
                05 L-ClientIDs          PIC X(8).
-               05 L-ClientFunds        PIC 9(16).
+               05 L-ClientFunds        PIC S9(13)V99.
+               05 L-ClientCreditLimits PIC 9(16).
 
        PROCEDURE DIVISION USING L-BankInfo, L-TrInfo,
       -         L-CIndex, L-ClientTable.
        PERFORM MakeTransactionProcedure.
        EXIT PROGRAM.
-       
+
+       ENTRY "MakeTransactionBatch" USING L-BankInfo, L-TrInfo,
+      -         L-CIndex, L-ClientCount, L-ClientTable.
+       PERFORM BatchTransactionProcedure.
+       EXIT PROGRAM.
+
        MakeTransactionProcedure.
       * Setting up the transaction.
            DISPLAY "You have " L-ClientFunds(L-CIndex) " coins."
-           DISPLAY "How much would you like to transfer to your bank?"
+           DISPLAY "How much would you like to move?"
            ACCEPT L-TrTotal
+           DISPLAY "Enter transaction type - D deposit to client, "
+               "W withdrawal from bank, T transfer to bank:"
+           ACCEPT L-TrType
+
+           PERFORM ApplyTransactionProcedure.
+
+       BatchTransactionProcedure.
+      * Runs every ClientID/amount pair in the transactions-in file
+      * against L-ClientTable, unattended, logging one line per
+      * transaction instead of needing a human at an ACCEPT.
+           OPEN INPUT TransactionsIn
+               PERFORM UNTIL EndOfTransactions = "YES"
+                   PERFORM ReadTransactionProcedure
+               END-PERFORM
+           CLOSE TransactionsIn.
+
+       ReadTransactionProcedure.
+           READ TransactionsIn
+               AT END
+                   MOVE "YES" TO EndOfTransactions
+               NOT AT END
+                   MOVE TrClientID TO SearchedClientID
+                   PERFORM FindClientProcedure
+                   IF ClientFound = "YES"
+                       MOVE TrAmount TO L-TrTotal
+                       MOVE TrType TO L-TrType
+                       PERFORM ApplyTransactionProcedure
+                   ELSE
+                       DISPLAY "Batch transaction skipped - unknown "
+                           "ClientID: " TrClientID
+                   END-IF
+           END-READ.
+
+       FindClientProcedure.
+      * Looks SearchedClientID up in L-ClientIDs and, on a match,
+      * leaves L-CIndex pointing at that client's table row.
+           MOVE "NO" TO ClientFound
+           MOVE 1 TO CLoop
+           PERFORM FindClientCheckProcedure
+               UNTIL CLoop >= L-ClientCount OR ClientFound = "YES".
+
+       FindClientCheckProcedure.
+           IF L-ClientIDs(CLoop) = SearchedClientID
+               MOVE CLoop TO L-CIndex
+               MOVE "YES" TO ClientFound
+           ELSE
+               ADD 1 TO CLoop
+           END-IF.
+
+       ApplyTransactionProcedure.
+      * T is a client-to-bank transfer (today's original behavior);
+      * D and W both have the bank paying the client - an interest
+      * credit or a cash withdrawal - and are limited by L-BankFund
+      * rather than by the client's own balance and credit limit. Any
+      * other value is rejected outright instead of defaulting to a
+      * payout, so a bad byte in transactions.dat cannot silently
+      * move money in the wrong direction.
+           EVALUATE L-TrType
+               WHEN "T"
+                   PERFORM ApplyTransferProcedure
+               WHEN "D"
+                   PERFORM ApplyPayoutProcedure
+               WHEN "W"
+                   PERFORM ApplyPayoutProcedure
+               WHEN OTHER
+                   DISPLAY "Transaction was unsuccessful."
+                   DISPLAY "Invalid transaction type: " L-TrType
+           END-EVALUATE.
+
+       ApplyTransferProcedure.
+      * Checking if client has enough funds, counting the
+      * client's credit limit as funds available to draw on.
+           COMPUTE L-AvailableFunds =
+               L-ClientFunds(L-CIndex) + L-ClientCreditLimits(L-CIndex)
 
-      * Checking if client has enough funds.
-           IF L-ClientFunds(L-CIndex) >= L-TrTotal THEN
+           IF L-AvailableFunds >= L-TrTotal THEN
       *    Transaction was successful
                DISPLAY "Client transfers " L-TrTotal " coins."
+               IF L-TrTotal > L-ClientFunds(L-CIndex)
+                   DISPLAY "Part of this transfer draws on the "
+                       "client's credit limit."
+               END-IF
+               MOVE L-ClientFunds(L-CIndex) TO OldClientFund
                SUBTRACT L-TrTotal FROM L-ClientFunds(L-CIndex)
                ADD L-TrTotal TO L-BankFund
+               MOVE L-ClientFunds(L-CIndex) TO NewClientFund
 
-      *    Displaying information about the transaction.     
+      *    Displaying information about the transaction.
                DISPLAY "Transaction was successful."
                DISPLAY "Client funds: " L-ClientFunds(L-CIndex)
                DISPLAY "Bank funds: " L-BankFund
 
-      *    Transaction was unsuccessful due to lack of funds.
+               PERFORM WriteSettlementProcedure
+               PERFORM WriteAuditProcedure
+
+      *    Transaction was unsuccessful - not enough funds and
+      *    credit limit together do not cover the transfer.
            ELSE
                DISPLAY "Transaction was unsuccessful."
-               DISPLAY "You do not have enough funds."
+               IF L-ClientCreditLimits(L-CIndex) = 0
+                   DISPLAY "You do not have enough funds and "
+                       "have no credit limit on this account."
+               ELSE
+                   DISPLAY "You do not have enough funds, "
+                       "even with your credit limit."
+                   COMPUTE L-Shortfall = L-TrTotal - L-AvailableFunds
+                   DISPLAY "Shortfall: " L-Shortfall
+               END-IF
            END-IF.
 
+       ApplyPayoutProcedure.
+      * Checking the bank itself can cover paying the client before
+      * crediting L-ClientFunds and debiting L-BankFund.
+           IF L-BankFund >= L-TrTotal THEN
+      *    Payout was successful
+               DISPLAY "Bank pays " L-TrTotal " coins to the client."
+               MOVE L-ClientFunds(L-CIndex) TO OldClientFund
+               ADD L-TrTotal TO L-ClientFunds(L-CIndex)
+               SUBTRACT L-TrTotal FROM L-BankFund
+               MOVE L-ClientFunds(L-CIndex) TO NewClientFund
+
+      *    Displaying information about the transaction.
+               DISPLAY "Transaction was successful."
+               DISPLAY "Client funds: " L-ClientFunds(L-CIndex)
+               DISPLAY "Bank funds: " L-BankFund
+
+               PERFORM WriteSettlementProcedure
+               PERFORM WriteAuditProcedure
+
+      *    Payout was unsuccessful - the bank cannot cover it.
+           ELSE
+               DISPLAY "Transaction was unsuccessful."
+               DISPLAY "The bank does not have enough funds to pay "
+                   "out this amount."
+               COMPUTE L-Shortfall = L-TrTotal - L-BankFund
+               DISPLAY "Shortfall: " L-Shortfall
+           END-IF.
+
+       WriteSettlementProcedure.
+      * Appends one settlement line per transaction, the same as
+      * SimpleBank's equivalent client-vs-bank path, so a run through
+      * this subprogram leaves a matching settlement.rpt line for
+      * every audit.log entry instead of just the latter.
+      *
+      * KNOWN LIMITATION: L-BankFund is passed in from the caller's
+      * own WORKING-STORAGE seed and is never itself persisted - see
+      * the same note on SimpleBank's WriteSettlementProcedure.
+      * RptBankFund reflects this run's balance only, not a true
+      * running total across separate runs.
+           MOVE FUNCTION CURRENT-DATE TO RunTimestamp
+           MOVE SPACES TO SettlementRecord
+           MOVE RunTimestamp TO RptTimestamp
+           MOVE L-ClientIDs(L-CIndex) TO RptClientID
+           MOVE L-TrTotal TO RptAmount
+           MOVE L-BankFund TO RptBankFund
+           MOVE L-TrType TO RptTrType
+
+           OPEN EXTEND SettlementReport
+           WRITE SettlementRecord
+           CLOSE SettlementReport.
+
+       NextAuditSeqProcedure.
+      * AuditSeq is only ever held in WORKING-STORAGE, so every fresh
+      * run would otherwise restart numbering at 1 and collide with
+      * the sequence numbers already written to the shared, cross-run
+      * audit.log by an earlier run or another program. audit.seq
+      * holds the single last-assigned value between runs.
+           MOVE 0 TO AuditSeq
+           OPEN INPUT AuditSeqFile
+           IF AuditSeqStatus = "00"
+               READ AuditSeqFile
+                   NOT AT END
+                       MOVE AuditSeqValue TO AuditSeq
+               END-READ
+           END-IF
+           CLOSE AuditSeqFile
+
+           ADD 1 TO AuditSeq
+           MOVE SPACES TO AuditSeqRecord
+           MOVE AuditSeq TO AuditSeqValue
+           OPEN OUTPUT AuditSeqFile
+           WRITE AuditSeqRecord
+           CLOSE AuditSeqFile.
+
+       WriteAuditProcedure.
+      * Appends one audit line per balance mutation with the before
+      * and after ClientFund, so a disputed balance can be traced
+      * back through the exact sequence of postings against a
+      * ClientID instead of trusting whatever the table says now.
+           PERFORM NextAuditSeqProcedure
+           MOVE SPACES TO AuditRecord
+           MOVE AuditSeq TO AuditSeqNo
+           MOVE L-ClientIDs(L-CIndex) TO AuditClientID
+           MOVE OldClientFund TO AuditOldFund
+           MOVE NewClientFund TO AuditNewFund
+           MOVE L-TrTotal TO AuditAmount
+           MOVE L-TrType TO AuditTrType
+
+           OPEN EXTEND AuditLog
+           WRITE AuditRecord
+           CLOSE AuditLog.
 
 
